@@ -0,0 +1,122 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1 - Master file inquiry. Given LIB1-I-KEY, returns the
+      *        matching master record (or an error) in ws-libio.
+      *        LIB1-O-ERR:  '00' = FOUND, '04' = NOT FOUND, '08' = I-O ERROR.
+      *
+      *        Primary-key access is by binary search over an
+      *        in-memory copy of the master sorted by LIB1T-KEY,
+      *        loaded once per run via LIB1LOAD. This stands in for a
+      *        VSAM KSDS primary index: this environment's GnuCOBOL
+      *        runtime has ORGANIZATION INDEXED disabled ("indexed
+      *        file handler: disabled" in cobc --info), so a real
+      *        indexed file could not be used here. See LIB1BRW for
+      *        the alternate-key (description) browse entry point.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      LIB1.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-LOADED-SW                 PIC X(01) VALUE 'N'.
+           88  WS-LOADED                VALUE 'Y'.
+
+       01  WS-LOW                       PIC 9(05).
+       01  WS-HIGH                      PIC 9(05).
+       01  WS-MID                       PIC 9(05).
+       01  WS-FOUND-IDX                 PIC 9(05).
+       01  WS-FOUND-SW                  PIC X(01).
+           88  WS-FOUND                 VALUE 'Y'.
+
+       01  WS-HOLD-ENTRY.
+           05  WS-HOLD-KEY              PIC X(05).
+           05  WS-HOLD-DESC             PIC X(20).
+           05  WS-HOLD-QTY              PIC 9(05).
+           05  WS-HOLD-PRICE            PIC 9(05)V99.
+           05  WS-HOLD-STATUS           PIC X(01).
+
+       copy LIB1TBL.
+
+       LINKAGE SECTION.
+       01  LS-LIB1IO.
+       copy LIB1IO.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LS-LIB1IO.
+      *-----------------------------------------------------------------
+
+       0000-MAIN.
+
+           IF NOT WS-LOADED
+               CALL 'LIB1LOAD' USING LIB1-MASTER-TABLE
+               IF LIB1T-LOAD-OK
+                   PERFORM 0100-SORT-TABLE-BY-KEY
+                   SET WS-LOADED TO TRUE
+               END-IF
+           END-IF
+
+           MOVE SPACES TO LIB1-O-DATA
+
+           IF NOT WS-LOADED
+      *        The master file could not be opened by LIB1LOAD - report
+      *        it as an I-O error rather than as an ordinary not-found
+      *        so ops can tell "the file is gone" from "bad key".
+               MOVE '08' TO LIB1-O-ERR
+           ELSE
+               PERFORM 0200-BINARY-SEARCH-KEY
+               IF WS-FOUND
+                   MOVE '00'                        TO LIB1-O-ERR
+                   MOVE LIB1T-DESC(WS-FOUND-IDX)     TO LIB1-O-DESC
+                   MOVE LIB1T-QTY(WS-FOUND-IDX)      TO LIB1-O-QTY
+                   MOVE LIB1T-PRICE(WS-FOUND-IDX)    TO LIB1-O-PRICE
+                   MOVE LIB1T-STATUS(WS-FOUND-IDX)   TO LIB1-O-STATUS
+               ELSE
+                   MOVE '04' TO LIB1-O-ERR
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       0100-SORT-TABLE-BY-KEY.
+
+      *    Simple insertion sort - the master is small enough that
+      *    the ordering cost at first load is negligible compared to
+      *    the O(log n) lookups it buys on every subsequent call.
+           PERFORM VARYING WS-MID FROM 2 BY 1
+                   UNTIL WS-MID > LIB1T-COUNT
+               PERFORM 0110-INSERT-ENTRY
+           END-PERFORM.
+
+       0110-INSERT-ENTRY.
+
+           MOVE LIB1T-ENTRY(WS-MID) TO WS-HOLD-ENTRY
+           MOVE WS-MID TO WS-LOW
+           PERFORM UNTIL WS-LOW <= 1
+              OR LIB1T-KEY(WS-LOW - 1) <= WS-HOLD-KEY
+               MOVE LIB1T-ENTRY(WS-LOW - 1) TO LIB1T-ENTRY(WS-LOW)
+               SUBTRACT 1 FROM WS-LOW
+           END-PERFORM
+           MOVE WS-HOLD-ENTRY TO LIB1T-ENTRY(WS-LOW).
+
+       0200-BINARY-SEARCH-KEY.
+
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 1 TO WS-LOW
+           MOVE LIB1T-COUNT TO WS-HIGH
+
+           PERFORM UNTIL WS-LOW > WS-HIGH OR WS-FOUND
+               COMPUTE WS-MID = (WS-LOW + WS-HIGH) / 2
+               IF LIB1T-KEY(WS-MID) = LIB1-I-KEY
+                   SET WS-FOUND TO TRUE
+                   MOVE WS-MID TO WS-FOUND-IDX
+               ELSE
+                   IF LIB1T-KEY(WS-MID) < LIB1-I-KEY
+                       COMPUTE WS-LOW = WS-MID + 1
+                   ELSE
+                       COMPUTE WS-HIGH = WS-MID - 1
+                   END-IF
+               END-IF
+           END-PERFORM.
