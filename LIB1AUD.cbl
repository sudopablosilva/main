@@ -0,0 +1,92 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1AUD - Audit-trail logger. Called right after CALL 'LIB1'
+      *           to append one AUDIT-LOG line per lookup attempt. The
+      *           log accumulates across runs (OPEN EXTEND) so history
+      *           survives past the lifetime of a single job; it is
+      *           only created fresh the first time it does not exist.
+      *
+      *           LS-AUD-FUNCTION: 'L' = LOG (default) writes one audit
+      *           line for LS-LIB1IO. 'C' = CLOSE closes AUDIT-LOG; the
+      *           caller must invoke this once at end of job so the log
+      *           is closed explicitly instead of by implicit runtime
+      *           termination.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      LIB1AUD.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "data/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS              PIC X(02).
+       01  WS-FIRST-CALL-SW             PIC X(01) VALUE 'Y'.
+       01  WS-CURRENT-TIMESTAMP         PIC X(21).
+
+       LINKAGE SECTION.
+       01  LS-LIB1IO.
+       copy LIB1IO.
+       01  LS-AUD-FUNCTION              PIC X(01).
+           88  AUD-FN-CLOSE             VALUE 'C'.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LS-LIB1IO, LS-AUD-FUNCTION.
+      *-----------------------------------------------------------------
+
+           IF AUD-FN-CLOSE
+               PERFORM 9000-CLOSE-AUDIT-LOG
+           ELSE
+               PERFORM 1000-WRITE-AUDIT-RECORD
+           END-IF
+
+           GOBACK.
+
+       1000-WRITE-AUDIT-RECORD.
+
+           IF WS-FIRST-CALL-SW = 'Y'
+               OPEN EXTEND AUDIT-LOG
+               IF WS-AUDIT-STATUS NOT = '00'
+                   OPEN OUTPUT AUDIT-LOG
+               END-IF
+               MOVE 'N' TO WS-FIRST-CALL-SW
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+
+           MOVE SPACES TO AUDIT-LOG-REC
+           STRING WS-CURRENT-TIMESTAMP  DELIMITED BY SIZE
+                  ' KEY='               DELIMITED BY SIZE
+                  LIB1-I-KEY            DELIMITED BY SIZE
+                  ' ERR='               DELIMITED BY SIZE
+                  LIB1-O-ERR            DELIMITED BY SIZE
+                  ' DESC='              DELIMITED BY SIZE
+                  LIB1-O-DESC           DELIMITED BY SIZE
+                  ' QTY='               DELIMITED BY SIZE
+                  LIB1-O-QTY            DELIMITED BY SIZE
+                  ' PRICE='             DELIMITED BY SIZE
+                  LIB1-O-PRICE          DELIMITED BY SIZE
+                  ' STATUS='            DELIMITED BY SIZE
+                  LIB1-O-STATUS         DELIMITED BY SIZE
+             INTO AUDIT-LOG-REC
+           END-STRING
+
+           WRITE AUDIT-LOG-REC.
+
+       9000-CLOSE-AUDIT-LOG.
+
+           IF WS-FIRST-CALL-SW = 'N'
+               CLOSE AUDIT-LOG
+               MOVE 'Y' TO WS-FIRST-CALL-SW
+           END-IF.
