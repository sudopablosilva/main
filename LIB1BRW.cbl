@@ -0,0 +1,130 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1BRW - Browse-style entry point on the LIB1 master's
+      *           alternate key (description). CALL 'LIB1BRW' with
+      *           BRW-FUNCTION = 'S' and BRW-PARTIAL-DESC to position
+      *           at the first entry whose description is greater
+      *           than or equal to the partial value, then CALL with
+      *           BRW-FUNCTION = 'N' repeatedly to read forward until
+      *           BRW-EOF = 'Y' - the same START/READ NEXT pattern a
+      *           VSAM alternate index browse would use.
+      *
+      *           This environment's GnuCOBOL runtime has ORGANIZATION
+      *           INDEXED disabled ("indexed file handler: disabled"
+      *           in cobc --info), so the alternate index is emulated
+      *           with an in-memory copy of the master sorted by
+      *           description rather than a real VSAM AIX.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      LIB1BRW.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-LOADED-SW                 PIC X(01) VALUE 'N'.
+           88  WS-LOADED                VALUE 'Y'.
+
+       01  WS-BROWSE-POS                PIC 9(05) VALUE ZERO.
+       01  WS-LOW                       PIC 9(05).
+       01  WS-HIGH                      PIC 9(05).
+       01  WS-MID                       PIC 9(05).
+
+       01  WS-HOLD-ENTRY.
+           05  WS-HOLD-KEY              PIC X(05).
+           05  WS-HOLD-DESC             PIC X(20).
+           05  WS-HOLD-QTY              PIC 9(05).
+           05  WS-HOLD-PRICE            PIC 9(05)V99.
+           05  WS-HOLD-STATUS           PIC X(01).
+
+       copy LIB1TBL.
+
+       LINKAGE SECTION.
+       01  LS-LIB1BRWIO.
+       copy LIB1BRWIO.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LS-LIB1BRWIO.
+      *-----------------------------------------------------------------
+
+       0000-MAIN.
+
+           IF NOT WS-LOADED
+               CALL 'LIB1LOAD' USING LIB1-MASTER-TABLE
+               IF LIB1T-LOAD-OK
+                   PERFORM 0100-SORT-TABLE-BY-DESC
+                   SET WS-LOADED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT WS-LOADED
+      *        The master file could not be opened - there is nothing
+      *        to browse, so report immediate end-of-file rather than
+      *        silently browsing an empty table.
+               MOVE 'Y' TO BRW-EOF
+           ELSE
+               EVALUATE BRW-FUNCTION
+                   WHEN 'S'
+                       PERFORM 0200-START-BROWSE
+                   WHEN 'N'
+                       PERFORM 0300-READ-NEXT
+                   WHEN OTHER
+                       MOVE 'Y' TO BRW-EOF
+               END-EVALUATE
+           END-IF
+
+           GOBACK.
+
+       0100-SORT-TABLE-BY-DESC.
+
+           PERFORM VARYING WS-MID FROM 2 BY 1
+                   UNTIL WS-MID > LIB1T-COUNT
+               PERFORM 0110-INSERT-ENTRY
+           END-PERFORM.
+
+       0110-INSERT-ENTRY.
+
+           MOVE LIB1T-ENTRY(WS-MID) TO WS-HOLD-ENTRY
+           MOVE WS-MID TO WS-LOW
+           PERFORM UNTIL WS-LOW <= 1
+              OR LIB1T-DESC(WS-LOW - 1) <= WS-HOLD-DESC
+               MOVE LIB1T-ENTRY(WS-LOW - 1) TO LIB1T-ENTRY(WS-LOW)
+               SUBTRACT 1 FROM WS-LOW
+           END-PERFORM
+           MOVE WS-HOLD-ENTRY TO LIB1T-ENTRY(WS-LOW).
+
+       0200-START-BROWSE.
+
+      *    Find the first entry whose description is not less than
+      *    BRW-PARTIAL-DESC - the classic VSAM "START ... NOT < KEY".
+           MOVE 1 TO WS-LOW
+           MOVE LIB1T-COUNT TO WS-HIGH
+           MOVE LIB1T-COUNT TO WS-BROWSE-POS
+           ADD 1 TO WS-BROWSE-POS
+
+           PERFORM UNTIL WS-LOW > WS-HIGH
+               COMPUTE WS-MID = (WS-LOW + WS-HIGH) / 2
+               IF LIB1T-DESC(WS-MID) >= BRW-PARTIAL-DESC
+                   MOVE WS-MID TO WS-BROWSE-POS
+                   COMPUTE WS-HIGH = WS-MID - 1
+               ELSE
+                   COMPUTE WS-LOW = WS-MID + 1
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO BRW-EOF.
+
+       0300-READ-NEXT.
+
+           IF WS-BROWSE-POS > LIB1T-COUNT
+               MOVE 'Y' TO BRW-EOF
+           ELSE
+               MOVE 'N'                          TO BRW-EOF
+               MOVE LIB1T-KEY(WS-BROWSE-POS)      TO BRW-KEY
+               MOVE LIB1T-DESC(WS-BROWSE-POS)     TO BRW-DESC
+               MOVE LIB1T-QTY(WS-BROWSE-POS)      TO BRW-QTY
+               MOVE LIB1T-PRICE(WS-BROWSE-POS)    TO BRW-PRICE
+               MOVE LIB1T-STATUS(WS-BROWSE-POS)   TO BRW-STATUS
+               ADD 1 TO WS-BROWSE-POS
+           END-IF.
