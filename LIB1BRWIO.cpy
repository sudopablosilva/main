@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1BRWIO - CALL parameter layout for LIB1BRW, the LIB1 master
+      *             browse entry point (alternate key = description).
+      *             BRW-FUNCTION: 'S' = START browse at BRW-PARTIAL-DESC,
+      *                           'N' = read the next entry forward.
+      *-----------------------------------------------------------------
+           05  BRW-FUNCTION             PIC X(01).
+           05  BRW-PARTIAL-DESC         PIC X(20).
+           05  BRW-EOF                  PIC X(01).
+           05  BRW-KEY                  PIC X(05).
+           05  BRW-DESC                 PIC X(20).
+           05  BRW-QTY                  PIC 9(05).
+           05  BRW-PRICE                PIC 9(05)V99.
+           05  BRW-STATUS               PIC X(01).
