@@ -0,0 +1,111 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1EXT - Extract program for downstream systems. Walks the
+      *           same KEYS-IN key range MAIN would process, calls
+      *           LIB1 for each key, and writes a fixed-width
+      *           EXTRACT-OUT interface record documented below:
+      *
+      *           POS    LEN  FIELD              SOURCE
+      *           1-5     5   EXT-KEY            LIB1-I-KEY
+      *           6-7     2   EXT-ERR            LIB1-O-ERR
+      *           8-27   20   EXT-DESC           LIB1-O-DESC
+      *           28-32   5   EXT-QTY            LIB1-O-QTY
+      *           33-39   7   EXT-PRICE          LIB1-O-PRICE (v99)
+      *           40-40   1   EXT-STATUS         LIB1-O-STATUS
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      LIB1EXT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYS-IN ASSIGN TO "data/keysin.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEYS-IN-STATUS.
+
+           SELECT EXTRACT-OUT ASSIGN TO "data/extract-out.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KEYS-IN.
+       01  KEYS-IN-REC                  PIC X(05).
+
+       FD  EXTRACT-OUT.
+       01  EXTRACT-OUT-REC.
+           05  EXT-KEY                  PIC X(05).
+           05  EXT-ERR                  PIC X(02).
+           05  EXT-DESC                 PIC X(20).
+           05  EXT-QTY                  PIC 9(05).
+           05  EXT-PRICE                PIC 9(05)V99.
+           05  EXT-STATUS               PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-KEYS-IN-STATUS            PIC X(02).
+       01  WS-EXTRACT-STATUS            PIC X(02).
+       01  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+       01  WS-RECORD-COUNT              PIC 9(09) VALUE ZERO.
+
+       01  ws-libio.
+       copy LIB1IO.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+
+       0000-MAIN.
+
+           OPEN INPUT  KEYS-IN
+           OPEN OUTPUT EXTRACT-OUT
+
+           IF WS-KEYS-IN-STATUS NOT = '00'
+               DISPLAY 'LIB1EXT: UNABLE TO OPEN data/keysin.dat - '
+                   'FILE STATUS ' WS-KEYS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ KEYS-IN
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-KEY
+               END-READ
+           END-PERFORM
+
+           CLOSE KEYS-IN
+           CLOSE EXTRACT-OUT
+
+           DISPLAY 'LIB1EXT RECORDS EXTRACTED: ' WS-RECORD-COUNT
+
+           MOVE ZEROS TO RETURN-CODE
+
+           GOBACK.
+
+       1000-PROCESS-KEY.
+
+           MOVE KEYS-IN-REC TO LIB1-I-KEY
+
+           CALL 'LIB1' USING ws-libio
+
+           MOVE SPACES        TO EXTRACT-OUT-REC
+           MOVE LIB1-I-KEY    TO EXT-KEY
+           MOVE LIB1-O-ERR    TO EXT-ERR
+           IF LIB1-O-ERR = '00'
+               MOVE LIB1-O-DESC   TO EXT-DESC
+               MOVE LIB1-O-QTY    TO EXT-QTY
+               MOVE LIB1-O-PRICE  TO EXT-PRICE
+               MOVE LIB1-O-STATUS TO EXT-STATUS
+           ELSE
+               MOVE ZEROS TO EXT-QTY EXT-PRICE
+           END-IF
+
+           WRITE EXTRACT-OUT-REC
+
+           ADD 1 TO WS-RECORD-COUNT.
