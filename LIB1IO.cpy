@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1IO - CALL parameter layout shared between MAIN and LIB1.
+      *-----------------------------------------------------------------
+           05  LIB1-I-KEY               PIC X(05).
+           05  LIB1-O-ERR               PIC X(02).
+           05  LIB1-O-DATA.
+               10  LIB1-O-DESC          PIC X(20).
+               10  LIB1-O-QTY           PIC 9(05).
+               10  LIB1-O-PRICE         PIC 9(05)V99.
+               10  LIB1-O-STATUS        PIC X(01).
