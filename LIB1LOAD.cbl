@@ -0,0 +1,81 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1LOAD - Reads the LIB1 master file in full into the caller's
+      *            LIB1-MASTER-TABLE (LIB1TBL). Shared by LIB1, LIB1BRW
+      *            and LIB1MNT so there is one place that knows how the
+      *            master is physically stored. Sets LIB1T-LOAD-STATUS
+      *            so a missing/unreadable master file is reported back
+      *            to the caller instead of being mistaken for a master
+      *            that simply has no matching records.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      LIB1LOAD.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB1-MASTER-FILE ASSIGN TO "data/lib1mst.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIB1-MASTER-FILE.
+       copy LIB1MREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02).
+       01  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+
+       LINKAGE SECTION.
+       copy LIB1TBL.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LIB1-MASTER-TABLE.
+      *-----------------------------------------------------------------
+
+       0000-MAIN.
+
+           MOVE ZERO TO LIB1T-COUNT
+           MOVE 'N'  TO WS-EOF-SW
+           MOVE 'N'  TO LIB1T-LOAD-STATUS
+
+           OPEN INPUT LIB1-MASTER-FILE
+
+           IF WS-MASTER-STATUS = '00'
+               PERFORM UNTIL WS-EOF
+                   READ LIB1-MASTER-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF LIB1T-COUNT >= 9999
+                               SET WS-EOF TO TRUE
+                               SET LIB1T-LOAD-TRUNCATED TO TRUE
+                           ELSE
+                               PERFORM 1000-ADD-TABLE-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LIB1-MASTER-FILE
+               IF NOT LIB1T-LOAD-TRUNCATED
+                   SET LIB1T-LOAD-OK TO TRUE
+               ELSE
+                   DISPLAY 'LIB1LOAD: MASTER FILE HAS MORE THAN 9999 '
+                       'RECORDS - TABLE TRUNCATED'
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       1000-ADD-TABLE-ENTRY.
+
+           ADD 1 TO LIB1T-COUNT
+           MOVE LIB1M-KEY    TO LIB1T-KEY(LIB1T-COUNT)
+           MOVE LIB1M-DESC   TO LIB1T-DESC(LIB1T-COUNT)
+           MOVE LIB1M-QTY    TO LIB1T-QTY(LIB1T-COUNT)
+           MOVE LIB1M-PRICE  TO LIB1T-PRICE(LIB1T-COUNT)
+           MOVE LIB1M-STATUS TO LIB1T-STATUS(LIB1T-COUNT).
