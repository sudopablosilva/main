@@ -0,0 +1,276 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1MNT - Applies ADD/CHANGE/DELETE transactions to the LIB1
+      *           master file. The master is loaded into a table via
+      *           LIB1LOAD (the same shared loader LIB1 and LIB1BRW
+      *           use), updated in memory, and rewritten in full so
+      *           that LIB1 always reads a current, maintained master.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      LIB1MNT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB1-MASTER-FILE ASSIGN TO "data/lib1mst.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TRAN-IN ASSIGN TO "data/lib1mnt-tran.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT STATUS-OUT ASSIGN TO "data/lib1mnt.sts"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-OUT-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIB1-MASTER-FILE.
+       copy LIB1MREC.
+
+       FD  TRAN-IN.
+       01  TRAN-IN-REC                  PIC X(39).
+
+       FD  STATUS-OUT.
+       01  STATUS-OUT-REC.
+           05  STO-CODE                 PIC X(01).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  STO-KEY                  PIC X(05).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  STO-RESULT               PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  STO-REASON               PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02).
+       01  WS-TRAN-STATUS               PIC X(02).
+       01  WS-STATUS-OUT-STATUS         PIC X(02).
+       01  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+
+       copy LIB1TRAN.
+
+       01  WS-MAX-MASTER                PIC 9(05) VALUE 9999.
+       01  WS-TABLE-IDX                 PIC 9(05).
+       01  WS-FOUND-IDX                 PIC 9(05).
+       01  WS-FOUND-SW                  PIC X(01).
+           88  WS-FOUND                 VALUE 'Y'.
+
+       copy LIB1TBL.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+
+       0000-MAIN.
+
+           MOVE ZEROS TO RETURN-CODE
+
+           PERFORM 0100-LOAD-MASTER
+
+           IF LIB1T-LOAD-OK
+               PERFORM 0200-APPLY-TRANSACTIONS
+               IF RETURN-CODE = ZERO
+                   PERFORM 0300-REWRITE-MASTER
+               END-IF
+           ELSE
+      *        The master file could not be loaded - applying
+      *        transactions against an empty table and rewriting the
+      *        master from it would wipe out every existing record, so
+      *        abend instead.
+               DISPLAY 'LIB1MNT: UNABLE TO LOAD MASTER FILE - '
+                   'TRANSACTIONS NOT APPLIED'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       0100-LOAD-MASTER.
+
+           CALL 'LIB1LOAD' USING LIB1-MASTER-TABLE
+
+           MOVE 'N' TO WS-EOF-SW.
+
+       0200-APPLY-TRANSACTIONS.
+
+           OPEN INPUT TRAN-IN
+
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY 'LIB1MNT: UNABLE TO OPEN data/lib1mnt-tran.dat '
+                   '- FILE STATUS ' WS-TRAN-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT STATUS-OUT
+
+               PERFORM UNTIL WS-EOF
+                   READ TRAN-IN
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 1000-APPLY-ONE-TRANSACTION
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRAN-IN
+               CLOSE STATUS-OUT
+           END-IF.
+
+       1000-APPLY-ONE-TRANSACTION.
+
+           MOVE TRAN-IN-REC TO LIB1-TRAN-RECORD
+           PERFORM 1100-FIND-MASTER-ENTRY
+
+           EVALUATE TRAN-CODE
+               WHEN 'A'
+                   PERFORM 1200-APPLY-ADD
+               WHEN 'C'
+                   PERFORM 1300-APPLY-CHANGE
+               WHEN 'D'
+                   PERFORM 1400-APPLY-DELETE
+               WHEN OTHER
+                   PERFORM 1900-WRITE-REJECT-BAD-CODE
+           END-EVALUATE.
+
+       1100-FIND-MASTER-ENTRY.
+
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE ZERO TO WS-FOUND-IDX
+
+           PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-TABLE-IDX > LIB1T-COUNT
+                      OR WS-FOUND
+               IF LIB1T-KEY(WS-TABLE-IDX) = TRAN-KEY
+                   SET WS-FOUND TO TRUE
+                   MOVE WS-TABLE-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       1200-APPLY-ADD.
+
+           IF WS-FOUND
+               PERFORM 1910-WRITE-REJECT-DUPLICATE
+           ELSE
+               IF LIB1T-COUNT >= WS-MAX-MASTER
+                   PERFORM 1920-WRITE-REJECT-TABLE-FULL
+               ELSE
+                   ADD 1 TO LIB1T-COUNT
+                   MOVE TRAN-KEY    TO LIB1T-KEY(LIB1T-COUNT)
+                   MOVE TRAN-DESC   TO LIB1T-DESC(LIB1T-COUNT)
+                   MOVE TRAN-QTY    TO LIB1T-QTY(LIB1T-COUNT)
+                   MOVE TRAN-PRICE  TO LIB1T-PRICE(LIB1T-COUNT)
+                   MOVE TRAN-STATUS TO LIB1T-STATUS(LIB1T-COUNT)
+                   PERFORM 1930-WRITE-ACCEPT
+               END-IF
+           END-IF.
+
+       1300-APPLY-CHANGE.
+
+           IF WS-FOUND
+               MOVE TRAN-DESC   TO LIB1T-DESC(WS-FOUND-IDX)
+               MOVE TRAN-QTY    TO LIB1T-QTY(WS-FOUND-IDX)
+               MOVE TRAN-PRICE  TO LIB1T-PRICE(WS-FOUND-IDX)
+               MOVE TRAN-STATUS TO LIB1T-STATUS(WS-FOUND-IDX)
+               PERFORM 1930-WRITE-ACCEPT
+           ELSE
+               PERFORM 1940-WRITE-REJECT-NOT-FOUND
+           END-IF.
+
+       1400-APPLY-DELETE.
+
+           IF WS-FOUND
+               PERFORM VARYING WS-TABLE-IDX FROM WS-FOUND-IDX BY 1
+                       UNTIL WS-TABLE-IDX >= LIB1T-COUNT
+                   MOVE LIB1T-ENTRY(WS-TABLE-IDX + 1)
+                     TO LIB1T-ENTRY(WS-TABLE-IDX)
+               END-PERFORM
+               SUBTRACT 1 FROM LIB1T-COUNT
+               PERFORM 1930-WRITE-ACCEPT
+           ELSE
+               PERFORM 1940-WRITE-REJECT-NOT-FOUND
+           END-IF.
+
+       1900-WRITE-REJECT-BAD-CODE.
+
+           MOVE SPACES        TO STATUS-OUT-REC
+           MOVE TRAN-CODE     TO STO-CODE
+           MOVE TRAN-KEY      TO STO-KEY
+           MOVE 'REJECTED'    TO STO-RESULT
+           MOVE 'INVALID TRAN CODE'  TO STO-REASON
+           WRITE STATUS-OUT-REC.
+
+       1910-WRITE-REJECT-DUPLICATE.
+
+           MOVE SPACES        TO STATUS-OUT-REC
+           MOVE TRAN-CODE     TO STO-CODE
+           MOVE TRAN-KEY      TO STO-KEY
+           MOVE 'REJECTED'    TO STO-RESULT
+           MOVE 'DUPLICATE KEY'     TO STO-REASON
+           WRITE STATUS-OUT-REC.
+
+       1920-WRITE-REJECT-TABLE-FULL.
+
+           MOVE SPACES        TO STATUS-OUT-REC
+           MOVE TRAN-CODE     TO STO-CODE
+           MOVE TRAN-KEY      TO STO-KEY
+           MOVE 'REJECTED'    TO STO-RESULT
+           MOVE 'MASTER FILE FULL'   TO STO-REASON
+           WRITE STATUS-OUT-REC.
+
+       1930-WRITE-ACCEPT.
+
+           MOVE SPACES        TO STATUS-OUT-REC
+           MOVE TRAN-CODE     TO STO-CODE
+           MOVE TRAN-KEY      TO STO-KEY
+           MOVE 'ACCEPTED'    TO STO-RESULT
+           WRITE STATUS-OUT-REC.
+
+       1940-WRITE-REJECT-NOT-FOUND.
+
+           MOVE SPACES        TO STATUS-OUT-REC
+           MOVE TRAN-CODE     TO STO-CODE
+           MOVE TRAN-KEY      TO STO-KEY
+           MOVE 'REJECTED'    TO STO-RESULT
+           MOVE 'KEY NOT FOUND'     TO STO-REASON
+           WRITE STATUS-OUT-REC.
+
+       0300-REWRITE-MASTER.
+
+           OPEN OUTPUT LIB1-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+      *        Every "ACCEPTED" line already written to STATUS-OUT is
+      *        worthless if the rewrite that was supposed to make those
+      *        changes durable never happens - abend and flag the
+      *        status file instead of leaving it as a false record.
+               DISPLAY 'LIB1MNT: UNABLE TO OPEN data/lib1mst.dat FOR '
+                   'REWRITE - FILE STATUS ' WS-MASTER-STATUS
+               PERFORM 0310-FLAG-REWRITE-FAILURE
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+                       UNTIL WS-TABLE-IDX > LIB1T-COUNT
+                   MOVE LIB1T-KEY(WS-TABLE-IDX)    TO LIB1M-KEY
+                   MOVE LIB1T-DESC(WS-TABLE-IDX)   TO LIB1M-DESC
+                   MOVE LIB1T-QTY(WS-TABLE-IDX)    TO LIB1M-QTY
+                   MOVE LIB1T-PRICE(WS-TABLE-IDX)  TO LIB1M-PRICE
+                   MOVE LIB1T-STATUS(WS-TABLE-IDX) TO LIB1M-STATUS
+                   WRITE LIB1-MASTER-RECORD
+               END-PERFORM
+               CLOSE LIB1-MASTER-FILE
+           END-IF.
+
+       0310-FLAG-REWRITE-FAILURE.
+
+           OPEN EXTEND STATUS-OUT
+           IF WS-STATUS-OUT-STATUS NOT = '00'
+               OPEN OUTPUT STATUS-OUT
+           END-IF
+           MOVE SPACES              TO STATUS-OUT-REC
+           MOVE 'E'                 TO STO-CODE
+           MOVE 'REJECTED'          TO STO-RESULT
+           MOVE 'MASTER REWRITE FAIL' TO STO-REASON
+           WRITE STATUS-OUT-REC
+           CLOSE STATUS-OUT.
