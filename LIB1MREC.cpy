@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1MREC - Master record layout for the LIB1 master file.
+      *-----------------------------------------------------------------
+       01  LIB1-MASTER-RECORD.
+           05  LIB1M-KEY                PIC X(05).
+           05  LIB1M-DESC               PIC X(20).
+           05  LIB1M-QTY                PIC 9(05).
+           05  LIB1M-PRICE              PIC 9(05)V99.
+           05  LIB1M-STATUS             PIC X(01).
