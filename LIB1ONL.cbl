@@ -0,0 +1,65 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1ONL - Online inquiry transaction. Presents a simple entry
+      *           prompt for LIB1-I-KEY, calls LIB1 in-line, and
+      *           displays LIB1-O-ERR/LIB1-O-DATA back to the operator
+      *           interactively, one item at a time, until the
+      *           operator enters a blank key. This site's GnuCOBOL
+      *           runtime is built without extended screen I-O, so the
+      *           terminal dialogue below (ACCEPT/DISPLAY) stands in
+      *           for the full-screen entry panel; a CICS region would
+      *           replace this program's I-O with BMS SEND/RECEIVE MAP
+      *           against the same ws-libio call.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      LIB1ONL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-EXIT-SW                   PIC X(01) VALUE 'N'.
+           88  WS-EXIT                  VALUE 'Y'.
+
+       01  ws-libio.
+       copy LIB1IO.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+
+       0000-MAIN.
+
+           PERFORM UNTIL WS-EXIT
+               PERFORM 1000-PROMPT-FOR-KEY
+           END-PERFORM
+
+           GOBACK.
+
+       1000-PROMPT-FOR-KEY.
+
+           DISPLAY ' '
+           DISPLAY '-------- LIB1 ONLINE INQUIRY --------'
+           DISPLAY 'ENTER ITEM KEY (BLANK TO EXIT): ' WITH NO ADVANCING
+           MOVE SPACES TO LIB1-I-KEY
+           ACCEPT LIB1-I-KEY
+
+           IF LIB1-I-KEY = SPACES
+               SET WS-EXIT TO TRUE
+           ELSE
+               CALL 'LIB1' USING ws-libio
+               PERFORM 1100-DISPLAY-RESULT
+           END-IF.
+
+       1100-DISPLAY-RESULT.
+
+           DISPLAY 'ERROR CODE. . . . . . . . . : ' LIB1-O-ERR
+           IF LIB1-O-ERR = '00'
+               DISPLAY 'DESCRIPTION . . . . . . . . : ' LIB1-O-DESC
+               DISPLAY 'QUANTITY. . . . . . . . . . : ' LIB1-O-QTY
+               DISPLAY 'PRICE . . . . . . . . . . . : ' LIB1-O-PRICE
+               DISPLAY 'STATUS. . . . . . . . . . . : ' LIB1-O-STATUS
+           ELSE
+               DISPLAY 'ITEM NOT AVAILABLE FOR KEY. . : ' LIB1-I-KEY
+           END-IF.
