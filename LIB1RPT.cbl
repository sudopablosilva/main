@@ -0,0 +1,192 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1RPT - Formatted print-image report of LIB1 master data.
+      *           Drives the same LIB1 lookups as MAIN across the
+      *           KEYS-IN transaction file and produces a paginated
+      *           report instead of console DISPLAY output.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      LIB1RPT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYS-IN ASSIGN TO "data/keysin.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEYS-IN-STATUS.
+
+           SELECT REPORT-OUT ASSIGN TO "data/lib1rpt.prt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KEYS-IN.
+       01  KEYS-IN-REC                  PIC X(05).
+
+       FD  REPORT-OUT.
+       01  REPORT-OUT-REC               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-KEYS-IN-STATUS            PIC X(02).
+       01  WS-REPORT-STATUS             PIC X(02).
+       01  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+
+       01  WS-LINE-COUNT                PIC 9(02) VALUE 60.
+       01  WS-PAGE-COUNT                PIC 9(04) VALUE ZERO.
+       01  WS-RECORD-COUNT              PIC 9(09) VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYY               PIC 9(04).
+           05  WS-CD-MM                 PIC 9(02).
+           05  WS-CD-DD                 PIC 9(02).
+
+       01  WS-RUN-DATE                  PIC X(10).
+
+       01  HEADING-1.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  FILLER                   PIC X(24)
+                   VALUE 'LIB1 MASTER DATA REPORT'.
+           05  FILLER                   PIC X(11) VALUE '   RUN DATE'.
+           05  FILLER                   PIC X(02) VALUE ': '.
+           05  H1-RUN-DATE              PIC X(10).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(05) VALUE 'PAGE '.
+           05  H1-PAGE                  PIC ZZZ9.
+
+       01  HEADING-2.
+           05  FILLER                   PIC X(05) VALUE 'KEY  '.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE 'DESCRIPTION'.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(08) VALUE 'QTY     '.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(09) VALUE 'PRICE    '.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(06) VALUE 'STATUS'.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(03) VALUE 'ERR'.
+
+       01  DETAIL-LINE.
+           05  DL-KEY                   PIC X(05).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  DL-DESC                  PIC X(20).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  DL-QTY                   PIC ZZZZ9.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  DL-PRICE                 PIC ZZ,ZZ9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  DL-STATUS                PIC X(06).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  DL-ERR                   PIC X(02).
+
+       01  TRAILER-LINE.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  FILLER                   PIC X(22)
+                   VALUE 'TOTAL RECORDS PRINTED:'.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  TR-RECORD-COUNT          PIC ZZZ,ZZZ,ZZ9.
+
+       01  ws-libio.
+       copy LIB1IO.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+
+       0000-MAIN.
+
+           PERFORM 0100-INITIALIZE
+
+           IF WS-KEYS-IN-STATUS NOT = '00'
+               DISPLAY 'LIB1RPT: UNABLE TO OPEN data/keysin.dat - '
+                   'FILE STATUS ' WS-KEYS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ KEYS-IN
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-KEY
+               END-READ
+           END-PERFORM
+
+           PERFORM 2000-WRITE-TRAILER
+
+           CLOSE KEYS-IN
+           CLOSE REPORT-OUT
+
+           MOVE ZEROS TO RETURN-CODE
+
+           GOBACK.
+
+       0100-INITIALIZE.
+
+           OPEN INPUT KEYS-IN
+           OPEN OUTPUT REPORT-OUT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CD-YYYY '-' WS-CD-MM '-' WS-CD-DD
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           END-STRING.
+
+       1000-PROCESS-KEY.
+
+           IF WS-LINE-COUNT >= 60
+               PERFORM 1100-WRITE-HEADINGS
+           END-IF
+
+           MOVE KEYS-IN-REC TO LIB1-I-KEY
+
+           CALL 'LIB1' USING ws-libio
+
+           ADD 1 TO WS-RECORD-COUNT
+
+           MOVE LIB1-I-KEY   TO DL-KEY
+           MOVE LIB1-O-ERR   TO DL-ERR
+           IF LIB1-O-ERR = '00'
+               MOVE LIB1-O-DESC   TO DL-DESC
+               MOVE LIB1-O-QTY    TO DL-QTY
+               MOVE LIB1-O-PRICE  TO DL-PRICE
+               MOVE LIB1-O-STATUS TO DL-STATUS
+           ELSE
+               MOVE SPACES TO DL-DESC DL-STATUS
+               MOVE ZEROS  TO DL-QTY DL-PRICE
+           END-IF
+
+           WRITE REPORT-OUT-REC FROM DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       1100-WRITE-HEADINGS.
+
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE  TO H1-RUN-DATE
+           MOVE WS-PAGE-COUNT TO H1-PAGE
+
+           IF WS-PAGE-COUNT > 1
+               MOVE SPACES TO REPORT-OUT-REC
+               WRITE REPORT-OUT-REC
+           END-IF
+
+           WRITE REPORT-OUT-REC FROM HEADING-1
+           MOVE SPACES TO REPORT-OUT-REC
+           WRITE REPORT-OUT-REC
+           WRITE REPORT-OUT-REC FROM HEADING-2
+           MOVE SPACES TO REPORT-OUT-REC
+           WRITE REPORT-OUT-REC
+
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       2000-WRITE-TRAILER.
+
+           MOVE SPACES TO REPORT-OUT-REC
+           WRITE REPORT-OUT-REC
+           MOVE WS-RECORD-COUNT TO TR-RECORD-COUNT
+           WRITE REPORT-OUT-REC FROM TRAILER-LINE.
