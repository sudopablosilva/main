@@ -0,0 +1,35 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1TBL - In-memory master table shared between LIB1LOAD (which
+      *           populates it from the master file) and any program
+      *           that needs keyed/browse access to LIB1 master data
+      *           (LIB1, LIB1BRW, LIB1MNT). This environment's GnuCOBOL
+      *           runtime has ORGANIZATION INDEXED disabled ("indexed
+      *           file handler: disabled" in cobc --info), so primary-
+      *           and alternate-key access are emulated here with a
+      *           sorted in-memory index rather than a real VSAM
+      *           KSDS/AIX.
+      *
+      *           LIB1T-LOAD-STATUS is set by LIB1LOAD so callers can
+      *           tell a genuine "master file could not be opened"
+      *           outage apart from an ordinary empty/short master:
+      *           'Y' = loaded in full, 'T' = loaded but the master had
+      *           more than 9999 records and was truncated to fit this
+      *           table, 'N' = the master file could not be opened.
+      *-----------------------------------------------------------------
+       01  LIB1-MASTER-TABLE.
+           05  LIB1T-LOAD-STATUS        PIC X(01).
+               88  LIB1T-LOAD-OK        VALUES 'Y' 'T'.
+               88  LIB1T-LOAD-TRUNCATED VALUE 'T'.
+           05  LIB1T-COUNT              PIC 9(05).
+           05  LIB1T-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON LIB1T-COUNT
+                   INDEXED BY LIB1T-IDX.
+               10  LIB1T-KEY            PIC X(05).
+               10  LIB1T-DESC           PIC X(20).
+               10  LIB1T-QTY            PIC 9(05).
+               10  LIB1T-PRICE          PIC 9(05)V99.
+               10  LIB1T-STATUS         PIC X(01).
