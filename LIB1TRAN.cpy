@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * LIB1TRAN - ADD/CHANGE/DELETE maintenance transaction layout
+      *            used by LIB1MNT to update the LIB1 master file.
+      *            TRAN-CODE: 'A' = ADD, 'C' = CHANGE, 'D' = DELETE.
+      *-----------------------------------------------------------------
+       01  LIB1-TRAN-RECORD.
+           05  TRAN-CODE                PIC X(01).
+           05  TRAN-KEY                 PIC X(05).
+           05  TRAN-DESC                PIC X(20).
+           05  TRAN-QTY                 PIC 9(05).
+           05  TRAN-PRICE               PIC 9(05)V99.
+           05  TRAN-STATUS              PIC X(01).
