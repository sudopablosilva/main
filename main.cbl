@@ -3,26 +3,227 @@
       * SPDX-License-Identifier: Apache-2.0
       *-----------------------------------------------------------------
       * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      * MAIN batch driver - reads one LIB1-I-KEY per record from
+      * KEYS-IN and calls LIB1 for each record until end-of-file.
+      * Restart-aware: every CHECKPOINT-INTERVAL records it saves its
+      * position and cumulative exception count to CHECKPOINT-FILE, and
+      * on startup it uses any prior checkpoint to skip records already
+      * processed by an earlier run without losing track of exceptions
+      * that run already found.
+      *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID.      MAIN.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYS-IN ASSIGN TO "data/keysin.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEYS-IN-STATUS.
+
+           SELECT EXCEPTIONS-OUT ASSIGN TO "data/except.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  KEYS-IN.
+       01  KEYS-IN-REC                  PIC X(05).
+
+       FD  EXCEPTIONS-OUT.
+       01  EXCEPTIONS-OUT-REC.
+           05  EXC-KEY                  PIC X(05).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  EXC-ERR                  PIC X(02).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-KEY                 PIC X(05).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  CKPT-RECORD-COUNT        PIC 9(09).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  CKPT-EXCEPTION-COUNT     PIC 9(09).
+
        WORKING-STORAGE SECTION.
+       01  WS-KEYS-IN-STATUS            PIC X(02).
+       01  WS-EXCEPT-STATUS             PIC X(02).
+       01  WS-CHECKPOINT-STATUS         PIC X(02).
+       01  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+       01  WS-EXCEPTION-COUNT           PIC 9(09) VALUE ZERO.
 
-       01 ws-libio.
+       01  WS-RECORD-COUNT              PIC 9(09) VALUE ZERO.
+       01  WS-RESTART-COUNT             PIC 9(09) VALUE ZERO.
+       01  WS-SKIP-COUNT                PIC 9(09) VALUE ZERO.
+       01  CHECKPOINT-INTERVAL          PIC 9(09) VALUE 500.
+       01  WS-CHECKPOINT-KEY            PIC X(05).
+       01  WS-LAST-SKIPPED-KEY          PIC X(05).
+       01  WS-AUD-FUNCTION              PIC X(01).
+
+       01  ws-libio.
        copy LIB1IO.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
 
-           MOVE '00001' TO LIB1-I-KEY
+       0000-MAIN.
+
+           PERFORM 0100-CHECK-RESTART
 
-           CALL 'LIB1' using ws-libio
+           OPEN INPUT KEYS-IN
+           IF WS-KEYS-IN-STATUS NOT = '00'
+               DISPLAY 'MAIN: UNABLE TO OPEN data/keysin.dat - '
+                   'FILE STATUS ' WS-KEYS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
 
-           DISPLAY 'MAIN.LIB1-O-ERR  : ' LIB1-O-ERR
-           DISPLAY 'MAIN.LIB1-O-DATA1: ' LIB1-O-DATA
+           IF WS-SKIP-COUNT > ZERO
+               OPEN EXTEND EXCEPTIONS-OUT
+               IF WS-EXCEPT-STATUS NOT = '00'
+      *            EXCEPTIONS-OUT was not there to extend (archived,
+      *            volume cleared, etc.) - start a fresh one rather
+      *            than silently dropping every exception from the
+      *            resumed portion of the run.
+                   DISPLAY 'MAIN: data/except.dat NOT FOUND ON RESTART '
+                       '- STARTING A NEW EXCEPTIONS FILE'
+                   OPEN OUTPUT EXCEPTIONS-OUT
+               END-IF
+               PERFORM 0200-SKIP-PROCESSED-KEYS
+           ELSE
+               OPEN OUTPUT EXCEPTIONS-OUT
+           END-IF
 
-           MOVE ZEROS TO RETURN-CODE
+           PERFORM UNTIL WS-EOF
+               READ KEYS-IN
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-KEY
+               END-READ
+           END-PERFORM
+
+           CLOSE KEYS-IN
+           CLOSE EXCEPTIONS-OUT
+
+           MOVE 'C' TO WS-AUD-FUNCTION
+           CALL 'LIB1AUD' USING ws-libio, WS-AUD-FUNCTION
+
+           PERFORM 0900-CLEAR-CHECKPOINT
+
+           IF WS-EXCEPTION-COUNT > ZERO
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE ZEROS TO RETURN-CODE
+           END-IF
 
            GOBACK.
+
+       0100-CHECK-RESTART.
+
+           MOVE ZERO TO WS-SKIP-COUNT
+           MOVE ZERO TO WS-RECORD-COUNT
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT    TO WS-SKIP-COUNT
+                       MOVE CKPT-RECORD-COUNT    TO WS-RECORD-COUNT
+                       MOVE CKPT-KEY             TO WS-CHECKPOINT-KEY
+                       MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0200-SKIP-PROCESSED-KEYS.
+
+           MOVE ZERO TO WS-RESTART-COUNT
+           PERFORM UNTIL WS-RESTART-COUNT >= WS-SKIP-COUNT OR WS-EOF
+               READ KEYS-IN
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RESTART-COUNT
+                       MOVE KEYS-IN-REC TO WS-LAST-SKIPPED-KEY
+               END-READ
+           END-PERFORM
+
+      *    KEYS-IN no longer matches the file the checkpoint was taken
+      *    against (regenerated, reordered, or shortened between the
+      *    abend and this restart) - resuming by record count alone
+      *    would silently skip or reprocess the wrong keys, so abend
+      *    instead of proceeding. Covers both a KEYS-IN that hit EOF
+      *    before the checkpoint's record count was reached (shorter
+      *    file) and one where the key at that position doesn't match.
+           IF WS-RESTART-COUNT < WS-SKIP-COUNT
+               DISPLAY 'MAIN: KEYS-IN HAS FEWER RECORDS THAN THE '
+                   'CHECKPOINT EXPECTS - EXPECTED AT LEAST '
+                   WS-SKIP-COUNT ' BUT FOUND ONLY ' WS-RESTART-COUNT
+               MOVE 16 TO RETURN-CODE
+               CLOSE KEYS-IN
+               CLOSE EXCEPTIONS-OUT
+               GOBACK
+           END-IF
+
+           IF WS-LAST-SKIPPED-KEY NOT = WS-CHECKPOINT-KEY
+               DISPLAY 'MAIN: CHECKPOINT KEY MISMATCH ON RESTART - '
+                   'EXPECTED KEY ' WS-CHECKPOINT-KEY ' AT POSITION '
+                   WS-SKIP-COUNT ' BUT FOUND ' WS-LAST-SKIPPED-KEY
+               MOVE 16 TO RETURN-CODE
+               CLOSE KEYS-IN
+               CLOSE EXCEPTIONS-OUT
+               GOBACK
+           END-IF.
+
+       0900-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       1000-PROCESS-KEY.
+
+           MOVE KEYS-IN-REC TO LIB1-I-KEY
+
+           CALL 'LIB1' USING ws-libio
+
+           MOVE 'L' TO WS-AUD-FUNCTION
+           CALL 'LIB1AUD' USING ws-libio, WS-AUD-FUNCTION
+
+           DISPLAY 'MAIN.LIB1-O-ERR    : ' LIB1-O-ERR
+           DISPLAY 'MAIN.LIB1-O-DESC   : ' LIB1-O-DESC
+           DISPLAY 'MAIN.LIB1-O-QTY    : ' LIB1-O-QTY
+           DISPLAY 'MAIN.LIB1-O-PRICE  : ' LIB1-O-PRICE
+           DISPLAY 'MAIN.LIB1-O-STATUS : ' LIB1-O-STATUS
+
+           IF LIB1-O-ERR NOT = '00'
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE SPACES TO EXCEPTIONS-OUT-REC
+               MOVE LIB1-I-KEY TO EXC-KEY
+               MOVE LIB1-O-ERR TO EXC-ERR
+               WRITE EXCEPTIONS-OUT-REC
+           END-IF
+
+           ADD 1 TO WS-RECORD-COUNT
+
+           IF FUNCTION MOD(WS-RECORD-COUNT, CHECKPOINT-INTERVAL) = ZERO
+               PERFORM 1100-WRITE-CHECKPOINT
+           END-IF.
+
+       1100-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-REC
+           MOVE LIB1-I-KEY       TO CKPT-KEY
+           MOVE WS-RECORD-COUNT  TO CKPT-RECORD-COUNT
+           MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
